@@ -0,0 +1,405 @@
+      ******************************************************************
+      * Author:Pedro Barros
+      * Date:02/09/2023
+      * Purpose:Gerar o boletim consolidado de um aluno, reunindo
+      *         todas as materias ja gravadas no arquivo mestre
+      *         BOLETIM-MASTER e calculando a media geral entre elas -
+      *         o documento que efetivamente vai para os pais no
+      *         final do periodo.
+      * Tectonics: cobc
+      * Sistema: CFP
+      * Linguagem: COBOL
+      * Analista do Sistema: Andre Costa
+      ******************************************************************
+      * Historico de alteracoes:
+      * 22/11/2023 PB - Checagem de status apos OPEN INPUT
+      *                 BOLETIM-MASTER-FILE (faltava, igual ja se fazia
+      *                 para ENROLLMENT-FILE): sem o mestre, o
+      *                 START/READ NEXT so reportava "nenhuma materia
+      *                 encontrada", mascarando o arquivo ausente.
+      * 22/11/2023 PB - Media geral passa a ser ponderada por materia
+      *                 (WT-PESO-MATERIA em WEIGHT-TABLE), nao mais
+      *                 media simples entre as materias do aluno.
+      *                 Materia sem peso cadastrado usa peso 1.
+      * 22/11/2023 PB - Boletim consolidado passa a ser impresso em
+      *                 PRINT-REPORT-FILE (mesmo arquivo/layout do
+      *                 boletim por materia), igual ao P455 dos outros
+      *                 dois programas - e o documento que de fato vai
+      *                 para os pais, nao apenas console.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BoletimConsolidadoCOBOL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOLETIM-MASTER-FILE ASSIGN TO "BOLETIM-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BM-CHAVE
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "ENROLLMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-MATRICULA
+               FILE STATUS IS WS-FS-ENROLL.
+
+           SELECT OPTIONAL WEIGHT-TABLE-FILE
+               ASSIGN TO "WEIGHT-TABLE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WT-MATERIA
+               FILE STATUS IS WS-FS-PESO.
+
+           SELECT PRINT-REPORT-FILE ASSIGN TO "BOLETIM-IMPRESSO.PRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PRINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOLETIM-MASTER-FILE.
+           COPY BOLMREC.
+
+       FD  ENROLLMENT-FILE.
+           COPY ENROLLREC.
+
+       FD  WEIGHT-TABLE-FILE.
+           COPY WEIGHTREC.
+
+       FD  PRINT-REPORT-FILE.
+           COPY PRINTREC.
+
+       WORKING-STORAGE SECTION.
+
+       COPY BOLPARM.
+
+       77  WS-FS-MASTER        PIC X(02)       VALUE '00'.
+       77  WS-FS-ENROLL        PIC X(02)       VALUE '00'.
+       77  WS-FS-PESO          PIC X(02)       VALUE '00'.
+       77  WS-FS-PRINT         PIC X(02)       VALUE '00'.
+       77  WS-MATRICULA        PIC X(10)       VALUE SPACES.
+       77  WS-NOME-BUSCA       PIC X(40)       VALUE SPACES.
+       77  WS-DATA-IMPRESSAO   PIC X(08)       VALUE SPACES.
+       77  WS-ED-MAT-MEDIA     PIC Z9,99.
+       77  WS-ED-MEDIA-GERAL   PIC ZZZZ9,99.
+
+       77  WS-ALUNO-SIT        PIC X(01)       VALUE 'N'.
+           88  ALUNO-ENCONTRADO                VALUE 'S'.
+
+       77  WS-EOF-MASTER       PIC X(01)       VALUE 'N'.
+           88  FIM-MASTER                      VALUE 'S'.
+
+       77  WS-ARQ-PESO-SIT     PIC X(01)       VALUE 'N'.
+           88  ARQUIVO-PESO-ABERTO              VALUE 'S'.
+
+       77  WS-QTD-MATERIAS     PIC 9(02)       VALUE ZEROS.
+       77  WS-QTD-OMITIDAS     PIC 9(02)       VALUE ZEROS.
+       77  WS-SOMA-PONDERADA   PIC 9(08)V9999  VALUE ZEROS.
+       77  WS-SOMA-PESOS       PIC 9(04)V99    VALUE ZEROS.
+       77  WS-PESO-MATERIA     PIC 9V99        VALUE ZEROS.
+       77  WS-MEDIA-GERAL      PIC 99(04)V99   VALUE ZEROS.
+       77  WS-STATUS-GERAL     PIC X(11)       VALUE SPACES.
+       77  WS-IDX              PIC 9(02)       VALUE ZEROS.
+
+       01  WS-MAT-TAB.
+           05  WS-MAT-ENTRY OCCURS 20 TIMES.
+               10  WS-MAT-MATERIA       PIC X(25).
+               10  WS-MAT-MEDIA         PIC 99(04)V99.
+               10  WS-MAT-STATUS        PIC X(11).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       P001-START.
+              OPEN INPUT BOLETIM-MASTER-FILE
+              IF WS-FS-MASTER NOT = '00'
+                  DISPLAY '***************************************'
+                  DISPLAY '* BOLETIM-MASTER.DAT NAO ENCONTRADO *'
+                  DISPLAY '***************************************'
+                  STOP RUN
+              END-IF
+
+              OPEN INPUT ENROLLMENT-FILE
+              IF WS-FS-ENROLL NOT = '00'
+                  DISPLAY '***************************************'
+                  DISPLAY '* ENROLLMENT.DAT NAO ENCONTRADO *'
+                  DISPLAY '***************************************'
+                  STOP RUN
+              END-IF
+
+              OPEN INPUT WEIGHT-TABLE-FILE
+              IF WS-FS-PESO = '00' OR WS-FS-PESO = '05'
+                  MOVE 'S' TO WS-ARQ-PESO-SIT
+              END-IF
+
+              OPEN EXTEND PRINT-REPORT-FILE
+              IF WS-FS-PRINT NOT = '00'
+                  OPEN OUTPUT PRINT-REPORT-FILE
+              END-IF
+
+              PERFORM P100-INICIO
+              PERFORM P999-FINAL
+            .
+
+       P100-INICIO.
+
+           MOVE 'N' TO WS-EOF-MASTER
+           MOVE ZEROS TO WS-QTD-MATERIAS WS-QTD-OMITIDAS
+           MOVE ZEROS TO WS-SOMA-PONDERADA WS-SOMA-PESOS
+
+           DISPLAY 'Matricula do aluno para o boletim consolidado: '
+             ACCEPT WS-MATRICULA
+
+           PERFORM P110-BUSCAR-ALUNO
+
+           IF ALUNO-ENCONTRADO
+               PERFORM P200-LOCALIZAR-MATERIAS
+               PERFORM P300-CALCULAR-GERAL
+               PERFORM P400-EXIBIR-CONSOLIDADO
+           ELSE
+               DISPLAY '***************************************'
+               DISPLAY '* MATRICULA NAO CADASTRADA *'
+               DISPLAY '***************************************'
+           END-IF
+           .
+       P100-FIM.
+
+       P110-BUSCAR-ALUNO.
+
+           MOVE WS-MATRICULA TO EN-MATRICULA
+
+           READ ENROLLMENT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-ALUNO-SIT
+               NOT INVALID KEY
+                   MOVE 'S'          TO WS-ALUNO-SIT
+                   MOVE EN-NOME      TO WS-NOME-BUSCA
+           END-READ
+           .
+       P110-FIM.
+
+       P200-LOCALIZAR-MATERIAS.
+
+           MOVE WS-MATRICULA TO BM-MATRICULA
+           MOVE SPACES       TO BM-MATERIA
+
+           START BOLETIM-MASTER-FILE KEY IS NOT LESS THAN BM-CHAVE
+               INVALID KEY
+                   MOVE 'S' TO WS-EOF-MASTER
+           END-START
+
+           PERFORM P250-LER-PROXIMA-MATERIA UNTIL FIM-MASTER
+           .
+       P200-FIM.
+
+       P250-LER-PROXIMA-MATERIA.
+
+           READ BOLETIM-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'S' TO WS-EOF-MASTER
+           END-READ
+
+           IF NOT FIM-MASTER
+               IF BM-MATRICULA = WS-MATRICULA
+                   PERFORM P260-ACUMULAR-MATERIA
+               ELSE
+                   MOVE 'S' TO WS-EOF-MASTER
+               END-IF
+           END-IF
+           .
+       P250-FIM.
+
+       P260-ACUMULAR-MATERIA.
+
+           IF WS-QTD-MATERIAS <20
+               ADD 1 TO WS-QTD-MATERIAS
+               MOVE BM-MATERIA TO WS-MAT-MATERIA (WS-QTD-MATERIAS)
+               MOVE BM-MEDIA   TO WS-MAT-MEDIA   (WS-QTD-MATERIAS)
+               MOVE BM-STATUS  TO WS-MAT-STATUS  (WS-QTD-MATERIAS)
+
+               PERFORM P270-BUSCAR-PESO-MATERIA
+
+               COMPUTE WS-SOMA-PONDERADA =
+                   WS-SOMA-PONDERADA + (BM-MEDIA * WS-PESO-MATERIA)
+               ADD WS-PESO-MATERIA TO WS-SOMA-PESOS
+           ELSE
+               ADD 1 TO WS-QTD-OMITIDAS
+           END-IF
+           .
+       P260-FIM.
+
+       P270-BUSCAR-PESO-MATERIA.
+
+           MOVE 1,00 TO WS-PESO-MATERIA
+
+           IF ARQUIVO-PESO-ABERTO
+               MOVE BM-MATERIA TO WT-MATERIA
+               READ WEIGHT-TABLE-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       IF WT-PESO-MATERIA NOT = ZEROS
+                           MOVE WT-PESO-MATERIA TO WS-PESO-MATERIA
+                       END-IF
+               END-READ
+           END-IF
+           .
+       P270-FIM.
+
+       P300-CALCULAR-GERAL.
+
+           IF WS-QTD-MATERIAS >0 AND WS-SOMA-PESOS >0
+               COMPUTE WS-MEDIA-GERAL =
+                   WS-SOMA-PONDERADA / WS-SOMA-PESOS
+           ELSE
+               MOVE ZEROS TO WS-MEDIA-GERAL
+           END-IF
+
+           MOVE WS-MEDIA-GERAL TO WS-P-MEDIA
+
+           CALL 'BoletimClassificaCOBOL' USING BOLETIM-CALC-PARMS
+           END-CALL
+
+           MOVE WS-P-STATUS TO WS-STATUS-GERAL
+           .
+       P300-FIM.
+
+       P400-EXIBIR-CONSOLIDADO.
+
+           DISPLAY '*** BOLETIM CONSOLIDADO DO ALUNO ***'
+           DISPLAY 'Nome do Aluno : ' WS-NOME-BUSCA
+           DISPLAY '-------------------------------------------'
+
+           IF WS-QTD-MATERIAS = 0
+               DISPLAY 'Nenhuma materia encontrada para este aluno.'
+           ELSE
+               PERFORM P410-EXIBIR-MATERIA
+                   VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX >WS-QTD-MATERIAS
+           END-IF
+
+           IF WS-QTD-OMITIDAS >0
+               DISPLAY '*** ATENCAO: ' WS-QTD-OMITIDAS
+                   ' MATERIA(S) OMITIDA(S) - LIMITE DE 20 ***'
+           END-IF
+
+           DISPLAY '-------------------------------------------'
+           DISPLAY 'Media Geral (todas as materias) : '
+               WS-MEDIA-GERAL
+           DISPLAY 'Situacao Geral                  : '
+               WS-STATUS-GERAL
+           DISPLAY '*******************************************'
+
+           PERFORM P455-IMPRIMIR-BOLETIM
+           .
+       P400-FIM.
+
+       P410-EXIBIR-MATERIA.
+
+           DISPLAY 'Materia : ' WS-MAT-MATERIA (WS-IDX)
+               ' Media : ' WS-MAT-MEDIA (WS-IDX)
+               ' Status : ' WS-MAT-STATUS (WS-IDX)
+           .
+       P410-FIM.
+
+       P455-IMPRIMIR-BOLETIM.
+
+             ACCEPT WS-DATA-IMPRESSAO FROM DATE YYYYMMDD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE 'CENTRO DE FORMACAO PROFISSIONAL - BOLETIM ESCOLAR'
+                 TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Emitido em : ' WS-DATA-IMPRESSAO
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE ALL '-' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Matricula : ' WS-MATRICULA
+                 '   Nome : ' WS-NOME-BUSCA
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE 'Boletim Consolidado - Todas as Materias'
+                 TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             IF WS-QTD-MATERIAS = 0
+                 MOVE SPACES TO PR-LINHA
+                 MOVE 'Nenhuma materia encontrada para este aluno.'
+                     TO PR-LINHA
+                 WRITE PRINT-LINE-RECORD
+             ELSE
+                 PERFORM P456-IMPRIMIR-MATERIA
+                     VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX >WS-QTD-MATERIAS
+             END-IF
+
+             IF WS-QTD-OMITIDAS >0
+                 MOVE SPACES TO PR-LINHA
+                 STRING 'ATENCAO: ' WS-QTD-OMITIDAS
+                     ' MATERIA(S) OMITIDA(S) - LIMITE DE 20'
+                     DELIMITED BY SIZE INTO PR-LINHA
+                 WRITE PRINT-LINE-RECORD
+             END-IF
+
+             MOVE SPACES TO PR-LINHA
+             MOVE ALL '-' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE WS-MEDIA-GERAL TO WS-ED-MEDIA-GERAL
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Media Geral : ' WS-ED-MEDIA-GERAL
+                 '   Situacao Geral : ' WS-STATUS-GERAL
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE ALL '-' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE 'Direcao Escolar' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+             .
+       P455-FIM.
+
+       P456-IMPRIMIR-MATERIA.
+
+             MOVE WS-MAT-MEDIA (WS-IDX) TO WS-ED-MAT-MEDIA
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Materia : ' WS-MAT-MATERIA (WS-IDX)
+                 '   Media : ' WS-ED-MAT-MEDIA
+                 '   Status : ' WS-MAT-STATUS (WS-IDX)
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+             .
+       P456-FIM.
+
+       P999-FINAL.
+             CLOSE BOLETIM-MASTER-FILE
+             CLOSE ENROLLMENT-FILE
+             IF ARQUIVO-PESO-ABERTO
+                 CLOSE WEIGHT-TABLE-FILE
+             END-IF
+             CLOSE PRINT-REPORT-FILE
+             DISPLAY 'Muito obrigado.'
+            STOP RUN.
+
+       END PROGRAM BoletimConsolidadoCOBOL.
