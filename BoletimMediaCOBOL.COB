@@ -0,0 +1,131 @@
+      ******************************************************************
+      * Author:Pedro Barros
+      * Date:19/06/2023
+      * Purpose:Subprograma que calcula a media ponderada de um
+      *         boletim consultando a tabela de pesos por materia
+      *         (WEIGHT-TABLE) e classifica o status em APROVADO,
+      *         RECUPERACAO ou REPROVADO. Chamado tanto pelo programa
+      *         interativo quanto pelo lote de turma, para os dois
+      *         nao ficarem com regras de calculo divergentes.
+      * Tectonics: cobc
+      * Sistema: CFP
+      * Linguagem: COBOL
+      * Analista do Sistema: Andre Costa
+      ******************************************************************
+      * Historico de alteracoes:
+      * 19/06/2023 PB - Criacao: extraido do P200-CALC do programa
+      *                 interativo para ser compartilhado com o lote
+      *                 de turma e para aplicar pesos por materia.
+      * 03/07/2023 PB - Incluida a faixa de RECUPERACAO (media entre
+      *                 5,00 e 6,99) alem de APROVADO/REPROVADO.
+      * 21/11/2023 PB - WEIGHT-TABLE-FILE declarado OPTIONAL; sem o
+      *                 OPTIONAL, um WEIGHT-TABLE.DAT ausente retornava
+      *                 status '35' (nao '05') e o travamento de
+      *                 "arquivo ja aberto" nunca era ligado, fazendo
+      *                 todo boletim da turma reabrir o arquivo em vao.
+      * 22/11/2023 PB - Classificacao (P210-CLASSIFICAR) extraida para
+      *                 o modulo proprio BoletimClassificaCOBOL, que
+      *                 e chamado tanto daqui quanto isoladamente pelo
+      *                 boletim consolidado. Uma ENTRY secundaria dentro
+      *                 deste programa nao e um modulo CALL-avel neste
+      *                 modelo de CALL dinamico.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BoletimMediaCOBOL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL WEIGHT-TABLE-FILE
+               ASSIGN TO "WEIGHT-TABLE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS WT-MATERIA
+               FILE STATUS IS WS-FS-PESO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WEIGHT-TABLE-FILE.
+           COPY WEIGHTREC.
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-FS-PESO          PIC X(02)       VALUE '00'.
+       77  WS-ARQ-PESO-SIT     PIC X(01)       VALUE 'N'.
+           88  ARQUIVO-PESO-ABERTO             VALUE 'S'.
+
+       77  WS-PESO1            PIC 9V99        VALUE ZEROS.
+       77  WS-PESO2            PIC 9V99        VALUE ZEROS.
+       77  WS-PESO3            PIC 9V99        VALUE ZEROS.
+       77  WS-PESO4            PIC 9V99        VALUE ZEROS.
+
+       LINKAGE SECTION.
+       COPY BOLPARM.
+
+       PROCEDURE DIVISION USING BOLETIM-CALC-PARMS.
+       MAIN-PROCEDURE.
+
+       P001-START.
+              PERFORM P050-ABRIR-PESOS
+              PERFORM P100-BUSCAR-PESOS
+              PERFORM P200-CALC
+              GOBACK
+            .
+
+       P050-ABRIR-PESOS.
+
+           IF NOT ARQUIVO-PESO-ABERTO
+               OPEN INPUT WEIGHT-TABLE-FILE
+               IF WS-FS-PESO = '00' OR WS-FS-PESO = '05'
+                   MOVE 'S' TO WS-ARQ-PESO-SIT
+               END-IF
+           END-IF
+           .
+       P050-FIM.
+
+       P100-BUSCAR-PESOS.
+
+           MOVE WS-P-MATERIA TO WT-MATERIA
+
+           IF ARQUIVO-PESO-ABERTO
+               READ WEIGHT-TABLE-FILE
+                   INVALID KEY
+                       PERFORM P150-PESOS-PADRAO
+                   NOT INVALID KEY
+                       MOVE WT-PESO1 TO WS-PESO1
+                       MOVE WT-PESO2 TO WS-PESO2
+                       MOVE WT-PESO3 TO WS-PESO3
+                       MOVE WT-PESO4 TO WS-PESO4
+               END-READ
+           ELSE
+               PERFORM P150-PESOS-PADRAO
+           END-IF
+           .
+       P100-FIM.
+
+       P150-PESOS-PADRAO.
+
+           MOVE 0,25 TO WS-PESO1
+           MOVE 0,25 TO WS-PESO2
+           MOVE 0,25 TO WS-PESO3
+           MOVE 0,25 TO WS-PESO4
+           .
+       P150-FIM.
+
+       P200-CALC.
+
+           COMPUTE WS-P-MEDIA =
+               (WS-P-NOTA1 * WS-PESO1) + (WS-P-NOTA2 * WS-PESO2)
+             + (WS-P-NOTA3 * WS-PESO3) + (WS-P-NOTA4 * WS-PESO4)
+               ON SIZE ERROR MOVE ZEROS TO WS-P-MEDIA
+           END-COMPUTE
+
+           CALL 'BoletimClassificaCOBOL' USING BOLETIM-CALC-PARMS
+           END-CALL
+           .
+       P200-FIM.
+
+       END PROGRAM BoletimMediaCOBOL.
