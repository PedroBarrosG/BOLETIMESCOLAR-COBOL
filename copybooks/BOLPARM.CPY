@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:    BOLPARM
+      * Author:      Pedro Barros
+      * Date:        19/06/2023
+      * Purpose:     Bloco de parametros trocado com o subprograma
+      *              BoletimMediaCOBOL para o calculo da media
+      *              ponderada e do status do boletim.
+      ******************************************************************
+       01  BOLETIM-CALC-PARMS.
+           05  WS-P-MATERIA            PIC X(25).
+           05  WS-P-NOTA1              PIC 9(2)V99.
+           05  WS-P-NOTA2              PIC 9(2)V99.
+           05  WS-P-NOTA3              PIC 9(2)V99.
+           05  WS-P-NOTA4              PIC 9(2)V99.
+           05  WS-P-MEDIA              PIC 99(04)V99.
+           05  WS-P-STATUS             PIC X(11).
