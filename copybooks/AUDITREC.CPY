@@ -0,0 +1,30 @@
+      ******************************************************************
+      * Copybook:    AUDITREC
+      * Author:      Pedro Barros
+      * Date:        14/08/2023
+      * Purpose:     Layout do registro de trilha de auditoria
+      *              (AUDIT-LOG.DAT) - quem lancou cada boletim e
+      *              quando, para eventuais contestacoes de nota.
+      * 22/11/2023 PB - Incluido AL-MATRICULA: AL-NOME isolado nao
+      *                 distingue alunos homonimos lancados na mesma
+      *                 materia, do mesmo jeito que o mestre ja
+      *                 corrigiu ao trocar sua chave para matricula.
+      * 22/11/2023 PB - Incluido AL-NOTA-RECUP: a gravacao de auditoria
+      *                 apos a resolucao de uma RECUPERACAO nao trazia
+      *                 a nota da prova final, a unica nota nova que
+      *                 aquele lancamento de fato introduziu.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-DATA                 PIC X(08).
+           05  AL-HORA                 PIC X(08).
+           05  AL-OPERADOR             PIC X(20).
+           05  AL-MATRICULA            PIC X(10).
+           05  AL-NOME                 PIC X(40).
+           05  AL-MATERIA              PIC X(25).
+           05  AL-NOTA1                PIC 9(2)V99.
+           05  AL-NOTA2                PIC 9(2)V99.
+           05  AL-NOTA3                PIC 9(2)V99.
+           05  AL-NOTA4                PIC 9(2)V99.
+           05  AL-MEDIA                PIC 99(04)V99.
+           05  AL-STATUS               PIC X(11).
+           05  AL-NOTA-RECUP           PIC 9(2)V99.
