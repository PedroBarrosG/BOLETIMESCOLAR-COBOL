@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Copybook:    PRINTREC
+      * Author:      Pedro Barros
+      * Date:        14/11/2023
+      * Purpose:     Layout de linha do boletim impresso
+      *              (BOLETIM-IMPRESSO.PRT) - um registro por linha do
+      *              relatorio formatado que vai para os pais.
+      ******************************************************************
+       01  PRINT-LINE-RECORD.
+           05  PR-LINHA                PIC X(80).
