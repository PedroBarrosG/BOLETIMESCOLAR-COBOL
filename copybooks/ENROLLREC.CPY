@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook:    ENROLLREC
+      * Author:      Pedro Barros
+      * Date:        14/11/2023
+      * Purpose:     Layout do cadastro de matriculas (ENROLLMENT.DAT)
+      *              usado para padronizar o nome do aluno a partir da
+      *              matricula em vez de texto livre digitado na hora.
+      ******************************************************************
+       01  ENROLLMENT-RECORD.
+           05  EN-MATRICULA            PIC X(10).
+           05  EN-NOME                 PIC X(40).
