@@ -0,0 +1,33 @@
+      ******************************************************************
+      * Copybook:    BOLMREC
+      * Author:      Pedro Barros
+      * Date:        14/03/2023
+      * Purpose:     Layout do registro mestre de boletins
+      *              (BOLETIM-MASTER.DAT), chaveado por matricula +
+      *              materia.
+      * 03/07/2023 PB - Incluido BM-NOTA-RECUP para a nota da prova de
+      *                 recuperacao.
+      * 20/07/2023 PB - Incluidos BM-FALTA1-4 para distinguir nota
+      *                 zero de falta nao lancada.
+      * 21/11/2023 PB - Chave trocada de BM-NOME+BM-MATERIA para
+      *                 BM-MATRICULA+BM-MATERIA: dois alunos com o
+      *                 mesmo nome no cadastro nao colidem mais no
+      *                 mestre. BM-NOME passa a ser apenas
+      *                 informativo, fora da chave.
+      ******************************************************************
+       01  BOLETIM-MASTER-RECORD.
+           05  BM-CHAVE.
+               10  BM-MATRICULA        PIC X(10).
+               10  BM-MATERIA          PIC X(25).
+           05  BM-NOME                 PIC X(40).
+           05  BM-NOTA1                PIC 9(2)V99.
+           05  BM-NOTA2                PIC 9(2)V99.
+           05  BM-NOTA3                PIC 9(2)V99.
+           05  BM-NOTA4                PIC 9(2)V99.
+           05  BM-MEDIA                PIC 99(04)V99.
+           05  BM-STATUS               PIC X(11).
+           05  BM-NOTA-RECUP           PIC 9(2)V99.
+           05  BM-FALTA1               PIC X(01).
+           05  BM-FALTA2               PIC X(01).
+           05  BM-FALTA3               PIC X(01).
+           05  BM-FALTA4               PIC X(01).
