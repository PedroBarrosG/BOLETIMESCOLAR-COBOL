@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:    TURMAREC
+      * Author:      Pedro Barros
+      * Date:        02/05/2023
+      * Purpose:     Layout do registro de entrada de turma
+      *              (TURMA-ENTRADA.DAT) para o processamento em lote.
+      * 14/11/2023 PB - TE-NOME (texto livre) substituido por
+      *                 TE-MATRICULA; o nome do aluno passa a vir do
+      *                 cadastro de matriculas (ENROLLMENT.DAT).
+      ******************************************************************
+       01  TURMA-ENTRADA-RECORD.
+           05  TE-MATRICULA            PIC X(10).
+           05  TE-MATERIA              PIC X(25).
+           05  TE-NOTA1                PIC 9(2)V99.
+           05  TE-NOTA2                PIC 9(2)V99.
+           05  TE-NOTA3                PIC 9(2)V99.
+           05  TE-NOTA4                PIC 9(2)V99.
+           05  TE-FALTA1                PIC X(01).
+           05  TE-FALTA2                PIC X(01).
+           05  TE-FALTA3                PIC X(01).
+           05  TE-FALTA4                PIC X(01).
