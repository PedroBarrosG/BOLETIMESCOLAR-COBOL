@@ -0,0 +1,21 @@
+      ******************************************************************
+      * Copybook:    WEIGHTREC
+      * Author:      Pedro Barros
+      * Date:        19/06/2023
+      * Purpose:     Layout do parametro de pesos por materia
+      *              (WEIGHT-TABLE.DAT), consultado pelo calculo da
+      *              media para ponderar cada nota de forma diferente.
+      * 22/11/2023 PB - Incluido WT-PESO-MATERIA: peso da materia no
+      *                 calculo da media geral do boletim consolidado
+      *                 (req. de media ponderada entre materias, e nao
+      *                 so entre notas dentro de uma materia). Materia
+      *                 sem registro na tabela usa peso 1 (equivalente
+      *                 a media simples).
+      ******************************************************************
+       01  WEIGHT-TABLE-RECORD.
+           05  WT-MATERIA              PIC X(25).
+           05  WT-PESO1                PIC 9V99.
+           05  WT-PESO2                PIC 9V99.
+           05  WT-PESO3                PIC 9V99.
+           05  WT-PESO4                PIC 9V99.
+           05  WT-PESO-MATERIA         PIC 9V99.
