@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:    CHKPTREC
+      * Author:      Pedro Barros
+      * Date:        09/10/2023
+      * Purpose:     Layout do registro de checkpoint do lote de turma
+      *              (BOLTURMA.CKP), usado para reiniciar o job a
+      *              partir do ultimo aluno gravado com sucesso em vez
+      *              de reprocessar a turma inteira.
+      * 21/11/2023 PB - Incluido CK-ULTIMO-MATRICULA para identificar
+      *                 o ultimo aluno sem depender do nome, a mesma
+      *                 troca feita em BOLMREC.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-ULTIMO-LIDO          PIC 9(06).
+           05  CK-ULTIMO-MATRICULA     PIC X(10).
+           05  CK-ULTIMO-NOME          PIC X(40).
+           05  CK-ULTIMO-MATERIA       PIC X(25).
