@@ -6,6 +6,14 @@
       * Sistema: CFP
       * Linguagem: COBOL
       * Analista do Sistema: Andre Costa
+      ******************************************************************
+      * Historico de alteracoes:
+      * 22/11/2023 PB - Incluida verificacao do status final de
+      *                 OPEN I-O BOLETIM-MASTER-FILE apos o bloco de
+      *                 auto-criacao do arquivo; uma falha de abertura
+      *                 diferente de "nao encontrado" (status '35')
+      *                 passava em branco e o programa seguia para
+      *                 ler/gravar um arquivo que nunca abriu.
       ******************************************************************
 
        IDENTIFICATION DIVISION.
@@ -14,81 +22,257 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOLETIM-MASTER-FILE ASSIGN TO "BOLETIM-MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BM-CHAVE
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "ENROLLMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-MATRICULA
+               FILE STATUS IS WS-FS-ENROLL.
+
+           SELECT PRINT-REPORT-FILE ASSIGN TO "BOLETIM-IMPRESSO.PRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PRINT.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  BOLETIM-MASTER-FILE.
+           COPY BOLMREC.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  ENROLLMENT-FILE.
+           COPY ENROLLREC.
+
+       FD  PRINT-REPORT-FILE.
+           COPY PRINTREC.
+
        WORKING-STORAGE SECTION.
 
+       COPY BOLPARM.
+
+       77  WS-MATRICULA        PIC X(10)       VALUE SPACES.
        77  WS-NOME             PIC X(40)       VALUE SPACES.
        77  WS-MATERIA          PIC X(25)       VALUE SPACES.
-       77  WS-STATUS           PIC X(10)       VALUE SPACES.
+       77  WS-STATUS           PIC X(11)       VALUE SPACES.
        77  WS-REPETIR          PIC X(01)       VALUE SPACES.
 
+       77  WS-ALUNO-SIT        PIC X(01)       VALUE 'N'.
+           88  ALUNO-ENCONTRADO                VALUE 'S'.
+
+       77  WS-PEND-SIT         PIC X(01)       VALUE 'N'.
+           88  PENDENCIA-RECUPERACAO           VALUE 'S'.
+
        77  WS-NOTA1            PIC 9(2)V99    VALUE ZEROS.
        77  WS-NOTA2            PIC 9(2)V99    VALUE ZEROS.
        77  WS-NOTA3            PIC 9(2)V99    VALUE ZEROS.
        77  WS-NOTA4            PIC 9(2)V99    VALUE ZEROS.
        77  WS-MEDIA            PIC 99(04)V99  VALUE ZEROS.
+       77  WS-NOTA-RECUP       PIC 9(2)V99    VALUE ZEROS.
+
+       77  WS-ED-NOTA1         PIC Z9,99.
+       77  WS-ED-NOTA2         PIC Z9,99.
+       77  WS-ED-NOTA3         PIC Z9,99.
+       77  WS-ED-NOTA4         PIC Z9,99.
+       77  WS-ED-MEDIA         PIC ZZZZ9,99.
+       77  WS-ED-NOTA-RECUP    PIC Z9,99.
+
+       77  WS-FALTA1           PIC X(01)       VALUE 'N'.
+       77  WS-FALTA2           PIC X(01)       VALUE 'N'.
+       77  WS-FALTA3           PIC X(01)       VALUE 'N'.
+       77  WS-FALTA4           PIC X(01)       VALUE 'N'.
+
+       77  WS-FS-MASTER        PIC X(02)       VALUE '00'.
+       77  WS-FS-AUDIT         PIC X(02)       VALUE '00'.
+       77  WS-FS-ENROLL        PIC X(02)       VALUE '00'.
+       77  WS-FS-PRINT         PIC X(02)       VALUE '00'.
+
+       77  WS-OPERADOR         PIC X(20)       VALUE SPACES.
+       77  WS-AUDIT-DATA       PIC X(08)       VALUE SPACES.
+       77  WS-AUDIT-HORA       PIC X(08)       VALUE SPACES.
+       77  WS-DATA-IMPRESSAO   PIC X(08)       VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
        P001-START.
+              OPEN I-O BOLETIM-MASTER-FILE
+              IF WS-FS-MASTER = '35'
+                  OPEN OUTPUT BOLETIM-MASTER-FILE
+                  CLOSE BOLETIM-MASTER-FILE
+                  OPEN I-O BOLETIM-MASTER-FILE
+              END-IF
+
+              IF WS-FS-MASTER NOT = '00' AND WS-FS-MASTER NOT = '35'
+                  DISPLAY '***************************************'
+                  DISPLAY '* ERRO AO ABRIR BOLETIM-MASTER.DAT *'
+                  DISPLAY '***************************************'
+                  STOP RUN
+              END-IF
+
+              OPEN EXTEND AUDIT-LOG-FILE
+              IF WS-FS-AUDIT NOT = '00'
+                  OPEN OUTPUT AUDIT-LOG-FILE
+              END-IF
+
+              OPEN INPUT ENROLLMENT-FILE
+              IF WS-FS-ENROLL NOT = '00'
+                  DISPLAY '***************************************'
+                  DISPLAY '* ENROLLMENT.DAT NAO ENCONTRADO *'
+                  DISPLAY '***************************************'
+                  STOP RUN
+              END-IF
+
+              OPEN EXTEND PRINT-REPORT-FILE
+              IF WS-FS-PRINT NOT = '00'
+                  OPEN OUTPUT PRINT-REPORT-FILE
+              END-IF
+
+              ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+
               PERFORM P100-INICIO.
               PERFORM P999-FINAL
             .
 
        P100-INICIO.
 
-           DISPLAY ' Insira Nome do Aluno : '
-                 ACCEPT WS-NOME.
-
-           DISPLAY 'Materia :'
-                 ACCEPT WS-MATERIA.
-
-               DISPLAY 'Insira a primeira nota: '
-                 ACCEPT WS-NOTA1.
-
-
-               DISPLAY 'Insira a segunda nota: '
-                 ACCEPT WS-NOTA2.
-
-
-               DISPLAY 'Insira a terceira nota: '
-                ACCEPT WS-NOTA3.
-
-
-               DISPLAY 'Insira a quarta nota: '
-                 ACCEPT WS-NOTA4
-
-
-             PERFORM P400-VALINUM
-             PERFORM P200-CALC
+           MOVE ZEROS TO WS-NOTA-RECUP
+           MOVE 'N' TO WS-FALTA1 WS-FALTA2 WS-FALTA3 WS-FALTA4
+
+           DISPLAY ' Insira a matricula do Aluno : '
+                 ACCEPT WS-MATRICULA.
+
+           PERFORM P110-BUSCAR-ALUNO
+
+           IF ALUNO-ENCONTRADO
+               DISPLAY 'Materia :'
+                     ACCEPT WS-MATERIA
+
+               PERFORM P120-VERIFICAR-PENDENCIA
+
+               IF PENDENCIA-RECUPERACAO
+                   DISPLAY 'Recuperacao pendente localizada no mestre -'
+                   DISPLAY 'lancando a nota da prova final.'
+                   PERFORM P470-RECUPERACAO
+                   PERFORM P300-REPETIR
+               ELSE
+                   DISPLAY 'Insira a primeira nota: '
+                     ACCEPT WS-NOTA1
+
+                   IF WS-NOTA1 = 0
+                       DISPLAY 'Nota zero: aluno estava em FALTA? S/N'
+                         ACCEPT WS-FALTA1
+                   END-IF
+
+                   DISPLAY 'Insira a segunda nota: '
+                     ACCEPT WS-NOTA2
+
+                   IF WS-NOTA2 = 0
+                       DISPLAY 'Nota zero: aluno estava em FALTA? S/N'
+                         ACCEPT WS-FALTA2
+                   END-IF
+
+                   DISPLAY 'Insira a terceira nota: '
+                    ACCEPT WS-NOTA3
+
+                   IF WS-NOTA3 = 0
+                       DISPLAY 'Nota zero: aluno estava em FALTA? S/N'
+                         ACCEPT WS-FALTA3
+                   END-IF
+
+                   DISPLAY 'Insira a quarta nota: '
+                     ACCEPT WS-NOTA4
+
+                   IF WS-NOTA4 = 0
+                       DISPLAY 'Nota zero: aluno estava em FALTA? S/N'
+                         ACCEPT WS-FALTA4
+                   END-IF
+
+                   PERFORM P400-VALINUM
+                   PERFORM P200-CALC
+               END-IF
+           ELSE
+               DISPLAY '***********************************************'
+               DISPLAY '* MATRICULA NAO CADASTRADA - TENTE NOVAMENTE *'
+               DISPLAY '***********************************************'
+               PERFORM P300-REPETIR
+           END-IF
            .
        P100-FIM.
 
+       P110-BUSCAR-ALUNO.
 
-       P200-CALC.
-
-           COMPUTE WS-MEDIA =
-               (WS-NOTA1 + WS-NOTA2 + WS-NOTA3 + WS-NOTA4) / 4
-                ON SIZE ERROR PERFORM P800-ERRO
-           END-COMPUTE
+           MOVE WS-MATRICULA TO EN-MATRICULA
 
-           IF WS-MEDIA <0 OR WS-MEDIA >10
-               PERFORM P800-ERRO
+           READ ENROLLMENT-FILE
+               INVALID KEY
+                   MOVE 'N' TO WS-ALUNO-SIT
+               NOT INVALID KEY
+                   MOVE 'S'     TO WS-ALUNO-SIT
+                   MOVE EN-NOME TO WS-NOME
+           END-READ
+           .
+       P110-FIM.
+
+       P120-VERIFICAR-PENDENCIA.
+
+           MOVE 'N'         TO WS-PEND-SIT
+           MOVE WS-MATRICULA TO BM-MATRICULA
+           MOVE WS-MATERIA   TO BM-MATERIA
+
+           READ BOLETIM-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF BM-STATUS = 'RECUPERACAO'
+                       AND BM-NOTA-RECUP = ZEROS
+                       MOVE 'S'       TO WS-PEND-SIT
+                       MOVE BM-NOTA1  TO WS-NOTA1
+                       MOVE BM-NOTA2  TO WS-NOTA2
+                       MOVE BM-NOTA3  TO WS-NOTA3
+                       MOVE BM-NOTA4  TO WS-NOTA4
+                       MOVE BM-MEDIA  TO WS-MEDIA
+                       MOVE BM-STATUS TO WS-STATUS
+                       MOVE BM-FALTA1 TO WS-FALTA1
+                       MOVE BM-FALTA2 TO WS-FALTA2
+                       MOVE BM-FALTA3 TO WS-FALTA3
+                       MOVE BM-FALTA4 TO WS-FALTA4
+                   END-IF
+           END-READ
+           .
+       P120-FIM.
 
 
-            ELSE
-             IF WS-MEDIA >=7
-               MOVE 'APROVADO' TO WS-STATUS
-             ELSE
-               MOVE 'REPROVADO' TO WS-STATUS
+       P200-CALC.
 
-             END-IF
+           MOVE WS-MATERIA  TO WS-P-MATERIA
+           MOVE WS-NOTA1    TO WS-P-NOTA1
+           MOVE WS-NOTA2    TO WS-P-NOTA2
+           MOVE WS-NOTA3    TO WS-P-NOTA3
+           MOVE WS-NOTA4    TO WS-P-NOTA4
 
-             PERFORM P450-RESULTADO
+           CALL 'BoletimMediaCOBOL' USING BOLETIM-CALC-PARMS
+           END-CALL
 
+           MOVE WS-P-MEDIA  TO WS-MEDIA
+           MOVE WS-P-STATUS TO WS-STATUS
 
+           IF WS-MEDIA <0 OR WS-MEDIA >10
+               PERFORM P800-ERRO
+           ELSE
+               PERFORM P450-RESULTADO
+           END-IF
            .
 
        P200-FIM.
@@ -120,10 +304,18 @@
        P400-VALINUM.
 
 
-            IF (WS-NOTA1 IS NOT NUMERIC) OR (WS-NOTA1 IS = 0000)
-                OR (WS-NOTA2 IS NOT NUMERIC) OR (WS-NOTA2 IS = 0000)
-                OR (WS-NOTA3 IS NOT NUMERIC) OR (WS-NOTA3 IS = 0000)
-                OR (WS-NOTA4 IS NOT NUMERIC) OR (WS-NOTA4 IS = 0000)
+            IF (WS-NOTA1 IS NOT NUMERIC)
+                OR (WS-NOTA1 IS = 0000 AND WS-FALTA1 NOT = 'S'
+                                       AND WS-FALTA1 NOT = 's')
+                OR (WS-NOTA2 IS NOT NUMERIC)
+                OR (WS-NOTA2 IS = 0000 AND WS-FALTA2 NOT = 'S'
+                                       AND WS-FALTA2 NOT = 's')
+                OR (WS-NOTA3 IS NOT NUMERIC)
+                OR (WS-NOTA3 IS = 0000 AND WS-FALTA3 NOT = 'S'
+                                       AND WS-FALTA3 NOT = 's')
+                OR (WS-NOTA4 IS NOT NUMERIC)
+                OR (WS-NOTA4 IS = 0000 AND WS-FALTA4 NOT = 'S'
+                                       AND WS-FALTA4 NOT = 's')
                     PERFORM P800-ERRO
             ELSE
                 PERFORM P200-CALC
@@ -143,11 +335,164 @@
                DISPLAY 'Status : '        WS-STATUS
                DISPLAY '*******************************************'
 
+             PERFORM P455-IMPRIMIR-BOLETIM
+             PERFORM P460-GRAVAR-MASTER
+
+             IF WS-STATUS = 'RECUPERACAO'
+                 PERFORM P470-RECUPERACAO
+             END-IF
 
              PERFORM P300-REPETIR
              .
        P450-FIM.
 
+       P455-IMPRIMIR-BOLETIM.
+
+             ACCEPT WS-DATA-IMPRESSAO FROM DATE YYYYMMDD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE 'CENTRO DE FORMACAO PROFISSIONAL - BOLETIM ESCOLAR'
+                 TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Emitido em : ' WS-DATA-IMPRESSAO
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE ALL '-' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Matricula : ' WS-MATRICULA
+                 '   Nome : ' WS-NOME
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Materia   : ' WS-MATERIA
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE WS-NOTA1 TO WS-ED-NOTA1
+             MOVE WS-NOTA2 TO WS-ED-NOTA2
+             MOVE WS-NOTA3 TO WS-ED-NOTA3
+             MOVE WS-NOTA4 TO WS-ED-NOTA4
+             MOVE WS-MEDIA TO WS-ED-MEDIA
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Nota 1 : ' WS-ED-NOTA1 '   Nota 2 : ' WS-ED-NOTA2
+                 '   Nota 3 : ' WS-ED-NOTA3 '   Nota 4 : ' WS-ED-NOTA4
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Media : ' WS-ED-MEDIA '   Situacao : ' WS-STATUS
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             IF WS-NOTA-RECUP NOT = ZEROS
+                 MOVE WS-NOTA-RECUP TO WS-ED-NOTA-RECUP
+                 MOVE SPACES TO PR-LINHA
+                 STRING 'Nota Recuperacao : ' WS-ED-NOTA-RECUP
+                     DELIMITED BY SIZE INTO PR-LINHA
+                 WRITE PRINT-LINE-RECORD
+             END-IF
+
+             MOVE SPACES TO PR-LINHA
+             MOVE ALL '-' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE 'Direcao Escolar' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+             .
+       P455-FIM.
+
+       P460-GRAVAR-MASTER.
+
+             MOVE WS-MATRICULA    TO BM-MATRICULA
+             MOVE WS-NOME         TO BM-NOME
+             MOVE WS-MATERIA      TO BM-MATERIA
+             MOVE WS-NOTA1        TO BM-NOTA1
+             MOVE WS-NOTA2        TO BM-NOTA2
+             MOVE WS-NOTA3        TO BM-NOTA3
+             MOVE WS-NOTA4        TO BM-NOTA4
+             MOVE WS-MEDIA        TO BM-MEDIA
+             MOVE WS-STATUS       TO BM-STATUS
+             MOVE WS-NOTA-RECUP   TO BM-NOTA-RECUP
+             MOVE WS-FALTA1       TO BM-FALTA1
+             MOVE WS-FALTA2       TO BM-FALTA2
+             MOVE WS-FALTA3       TO BM-FALTA3
+             MOVE WS-FALTA4       TO BM-FALTA4
+
+             WRITE BOLETIM-MASTER-RECORD
+                 INVALID KEY
+                     REWRITE BOLETIM-MASTER-RECORD
+             END-WRITE
+
+             PERFORM P490-GRAVAR-AUDITORIA
+             .
+       P460-FIM.
+
+       P490-GRAVAR-AUDITORIA.
+
+             ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD
+             ACCEPT WS-AUDIT-HORA FROM TIME
+
+             MOVE WS-AUDIT-DATA   TO AL-DATA
+             MOVE WS-AUDIT-HORA   TO AL-HORA
+             MOVE WS-OPERADOR     TO AL-OPERADOR
+             MOVE WS-MATRICULA    TO AL-MATRICULA
+             MOVE WS-NOME         TO AL-NOME
+             MOVE WS-MATERIA      TO AL-MATERIA
+             MOVE WS-NOTA1        TO AL-NOTA1
+             MOVE WS-NOTA2        TO AL-NOTA2
+             MOVE WS-NOTA3        TO AL-NOTA3
+             MOVE WS-NOTA4        TO AL-NOTA4
+             MOVE WS-MEDIA        TO AL-MEDIA
+             MOVE WS-STATUS       TO AL-STATUS
+             MOVE WS-NOTA-RECUP   TO AL-NOTA-RECUP
+
+             WRITE AUDIT-LOG-RECORD
+             .
+       P490-FIM.
+
+       P470-RECUPERACAO.
+
+               DISPLAY 'Aluno em RECUPERACAO - aguardando prova final.'
+               DISPLAY 'Insira a nota da recuperacao: '
+                 ACCEPT WS-NOTA-RECUP
+
+             IF (WS-NOTA-RECUP IS NOT NUMERIC)
+                 OR (WS-NOTA-RECUP >10)
+                 DISPLAY '*************************************'
+                 DISPLAY '* NOTA INVALIDA - DIGITE 0 A 10 *'
+                 DISPLAY '*************************************'
+                 PERFORM P470-RECUPERACAO
+             ELSE
+               IF WS-NOTA-RECUP >=5
+                   MOVE 'APROVADO' TO WS-STATUS
+               ELSE
+                   MOVE 'REPROVADO' TO WS-STATUS
+               END-IF
+
+               DISPLAY '*** RESULTADO FINAL APOS RECUPERACAO ***'
+               DISPLAY 'Nome do Aluno : '     WS-NOME
+               DISPLAY 'Nota Recuperacao : '  WS-NOTA-RECUP
+               DISPLAY 'Status Final : '      WS-STATUS
+               DISPLAY '*******************************************'
+
+             PERFORM P455-IMPRIMIR-BOLETIM
+             PERFORM P460-GRAVAR-MASTER
+             END-IF
+             .
+       P470-FIM.
+
        P800-ERRO.
 
             DISPLAY '***********************************************'
@@ -160,6 +505,10 @@
        P800-FIM.
 
        P999-FINAL.
+             CLOSE BOLETIM-MASTER-FILE
+             CLOSE AUDIT-LOG-FILE
+             CLOSE ENROLLMENT-FILE
+             CLOSE PRINT-REPORT-FILE
              DISPLAY 'Muito obrigado.'
             STOP RUN.
 
