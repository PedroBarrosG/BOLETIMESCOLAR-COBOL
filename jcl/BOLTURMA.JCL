@@ -0,0 +1,17 @@
+//BOLTURMA JOB (CFP),'BOLETIM TURMA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Sistema  : CFP
+//* Programa : BOLTURMA -> BoletimTurmaCOBOL
+//* Funcao   : Processamento noturno do lote de boletins de uma
+//*            turma a partir do arquivo TURMA-ENTRADA, gravando
+//*            os resultados no arquivo mestre BOLETIM-MASTER.
+//* Analista : Andre Costa
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=BOLTURMA
+//STEPLIB  DD DSN=CFP.BOLETIM.LOADLIB,DISP=SHR
+//TURMAIN  DD DSN=CFP.BOLETIM.TURMA.ENTRADA,DISP=SHR
+//MASTER   DD DSN=CFP.BOLETIM.MASTER,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
