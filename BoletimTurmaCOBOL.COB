@@ -0,0 +1,541 @@
+      ******************************************************************
+      * Author:Pedro Barros
+      * Date:02/05/2023
+      * Purpose:Processar em lote os boletins de uma turma, lendo o
+      *         arquivo TURMA-ENTRADA e gravando cada resultado no
+      *         arquivo mestre BOLETIM-MASTER, sem intervencao do
+      *         operador.
+      * Tectonics: cobc
+      * Sistema: CFP
+      * Linguagem: COBOL
+      * Analista do Sistema: Andre Costa
+      ******************************************************************
+      * Historico de alteracoes:
+      * 22/11/2023 PB - CHECKPOINT-FILE passa de SEQUENTIAL reaberto a
+      *                 cada boletim (OPEN OUTPUT truncando o arquivo,
+      *                 WRITE, CLOSE) para RELATIVE aberto uma vez em
+      *                 P050-ABRIR-ARQUIVOS e atualizado via REWRITE em
+      *                 P495/P496: um abend entre o OPEN OUTPUT e o
+      *                 CLOSE antigo deixava o checkpoint vazio, que e
+      *                 exatamente a falha que o restart deveria evitar.
+      * 22/11/2023 PB - Incluida verificacao do status final de OPEN
+      *                 I-O BOLETIM-MASTER-FILE apos o bloco de auto-
+      *                 criacao do arquivo. Corrigido tambem o READ de
+      *                 CHECKPOINT-FILE em P060-LER-CHECKPOINT: sendo
+      *                 leitura posicionada (RELATIVE/RANDOM), a clausula
+      *                 correta e INVALID KEY/NOT INVALID KEY e nao
+      *                 AT END/NOT AT END, que nao dispara para este
+      *                 tipo de acesso.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BoletimTurmaCOBOL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TURMA-ENTRADA-FILE ASSIGN TO TURMAIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-TURMA.
+
+           SELECT BOLETIM-MASTER-FILE ASSIGN TO MASTER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BM-CHAVE
+               FILE STATUS IS WS-FS-MASTER.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT-LOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "BOLTURMA.CKP"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKP-RELKEY
+               FILE STATUS IS WS-FS-CKP.
+
+           SELECT ENROLLMENT-FILE ASSIGN TO "ENROLLMENT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EN-MATRICULA
+               FILE STATUS IS WS-FS-ENROLL.
+
+           SELECT PRINT-REPORT-FILE ASSIGN TO "BOLETIM-IMPRESSO.PRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PRINT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TURMA-ENTRADA-FILE.
+           COPY TURMAREC.
+
+       FD  BOLETIM-MASTER-FILE.
+           COPY BOLMREC.
+
+       FD  AUDIT-LOG-FILE.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+           COPY CHKPTREC.
+
+       FD  ENROLLMENT-FILE.
+           COPY ENROLLREC.
+
+       FD  PRINT-REPORT-FILE.
+           COPY PRINTREC.
+
+       WORKING-STORAGE SECTION.
+
+       COPY BOLPARM.
+
+       77  WS-MATRICULA        PIC X(10)       VALUE SPACES.
+       77  WS-NOME             PIC X(40)       VALUE SPACES.
+       77  WS-MATERIA          PIC X(25)       VALUE SPACES.
+       77  WS-STATUS           PIC X(11)       VALUE SPACES.
+
+       77  WS-ALUNO-SIT        PIC X(01)       VALUE 'N'.
+           88  ALUNO-ENCONTRADO                VALUE 'S'.
+
+       77  WS-NOTA1            PIC 9(2)V99    VALUE ZEROS.
+       77  WS-NOTA2            PIC 9(2)V99    VALUE ZEROS.
+       77  WS-NOTA3            PIC 9(2)V99    VALUE ZEROS.
+       77  WS-NOTA4            PIC 9(2)V99    VALUE ZEROS.
+       77  WS-MEDIA            PIC 99(04)V99  VALUE ZEROS.
+
+       77  WS-ED-NOTA1         PIC Z9,99.
+       77  WS-ED-NOTA2         PIC Z9,99.
+       77  WS-ED-NOTA3         PIC Z9,99.
+       77  WS-ED-NOTA4         PIC Z9,99.
+       77  WS-ED-MEDIA         PIC ZZZZ9,99.
+
+       77  WS-FALTA1           PIC X(01)       VALUE 'N'.
+       77  WS-FALTA2           PIC X(01)       VALUE 'N'.
+       77  WS-FALTA3           PIC X(01)       VALUE 'N'.
+       77  WS-FALTA4           PIC X(01)       VALUE 'N'.
+
+       77  WS-FS-TURMA         PIC X(02)       VALUE '00'.
+       77  WS-FS-MASTER        PIC X(02)       VALUE '00'.
+       77  WS-FS-AUDIT         PIC X(02)       VALUE '00'.
+       77  WS-FS-CKP           PIC X(02)       VALUE '00'.
+       77  WS-CKP-RELKEY       PIC 9(04)       VALUE 1.
+       77  WS-FS-ENROLL        PIC X(02)       VALUE '00'.
+       77  WS-FS-PRINT         PIC X(02)       VALUE '00'.
+
+       77  WS-CONT-ABSOLUTO    PIC 9(06)       VALUE ZEROS.
+       77  WS-QTD-PULAR        PIC 9(06)       VALUE ZEROS.
+       77  WS-IDX-PULAR        PIC 9(06)       VALUE ZEROS.
+
+       77  WS-OPERADOR         PIC X(20)       VALUE SPACES.
+       77  WS-AUDIT-DATA       PIC X(08)       VALUE SPACES.
+       77  WS-AUDIT-HORA       PIC X(08)       VALUE SPACES.
+       77  WS-DATA-IMPRESSAO   PIC X(08)       VALUE SPACES.
+
+       77  WS-EOF-TURMA        PIC X(01)       VALUE 'N'.
+           88  FIM-TURMA                       VALUE 'S'.
+
+       77  WS-CONT-LIDOS       PIC 9(06)       VALUE ZEROS.
+       77  WS-CONT-GRAVADOS    PIC 9(06)       VALUE ZEROS.
+       77  WS-CONT-ERROS       PIC 9(06)       VALUE ZEROS.
+
+       77  WS-CONT-APROVADO    PIC 9(06)       VALUE ZEROS.
+       77  WS-CONT-REPROVADO   PIC 9(06)       VALUE ZEROS.
+       77  WS-CONT-RECUP       PIC 9(06)       VALUE ZEROS.
+       77  WS-SOMA-MEDIA       PIC 9(08)V99    VALUE ZEROS.
+       77  WS-MEDIA-TURMA      PIC 99(04)V99   VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+       P001-START.
+              PERFORM P050-ABRIR-ARQUIVOS
+              PERFORM P060-LER-CHECKPOINT
+              PERFORM P070-PULAR-PROCESSADOS
+              PERFORM P150-LER-PROXIMO
+              PERFORM P200-PROCESSAR-REGISTRO
+                  UNTIL FIM-TURMA
+              PERFORM P999-FINAL
+            .
+
+       P050-ABRIR-ARQUIVOS.
+
+           OPEN INPUT TURMA-ENTRADA-FILE
+
+           OPEN I-O BOLETIM-MASTER-FILE
+           IF WS-FS-MASTER = '35'
+               OPEN OUTPUT BOLETIM-MASTER-FILE
+               CLOSE BOLETIM-MASTER-FILE
+               OPEN I-O BOLETIM-MASTER-FILE
+           END-IF
+
+           IF WS-FS-MASTER NOT = '00' AND WS-FS-MASTER NOT = '35'
+               DISPLAY '***************************************'
+               DISPLAY '* ERRO AO ABRIR BOLETIM-MASTER.DAT *'
+               DISPLAY '***************************************'
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDIT NOT = '00'
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           OPEN INPUT ENROLLMENT-FILE
+           IF WS-FS-ENROLL NOT = '00'
+               DISPLAY '***************************************'
+               DISPLAY '* ENROLLMENT.DAT NAO ENCONTRADO *'
+               DISPLAY '***************************************'
+               STOP RUN
+           END-IF
+
+           OPEN EXTEND PRINT-REPORT-FILE
+           IF WS-FS-PRINT NOT = '00'
+               OPEN OUTPUT PRINT-REPORT-FILE
+           END-IF
+
+           MOVE 1 TO WS-CKP-RELKEY
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-FS-CKP = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               MOVE ZEROS  TO CK-ULTIMO-LIDO
+               MOVE SPACES TO CK-ULTIMO-MATRICULA
+               MOVE SPACES TO CK-ULTIMO-NOME CK-ULTIMO-MATERIA
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+           .
+       P050-FIM.
+
+       P060-LER-CHECKPOINT.
+
+           MOVE ZEROS TO WS-QTD-PULAR
+
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CK-ULTIMO-LIDO TO WS-QTD-PULAR
+           END-READ
+           .
+       P060-FIM.
+
+       P070-PULAR-PROCESSADOS.
+
+           IF WS-QTD-PULAR >0
+               DISPLAY 'Retomando apos checkpoint - pulando '
+                   WS-QTD-PULAR ' registros ja processados.'
+               PERFORM P075-PULAR-UM
+                   VARYING WS-IDX-PULAR FROM 1 BY 1
+                   UNTIL WS-IDX-PULAR >WS-QTD-PULAR
+                       OR FIM-TURMA
+           END-IF
+           .
+       P070-FIM.
+
+       P075-PULAR-UM.
+
+           READ TURMA-ENTRADA-FILE
+               AT END
+                   MOVE 'S' TO WS-EOF-TURMA
+               NOT AT END
+                   ADD 1 TO WS-CONT-ABSOLUTO
+           END-READ
+           .
+       P075-FIM.
+
+       P150-LER-PROXIMO.
+
+           READ TURMA-ENTRADA-FILE
+               AT END
+                   MOVE 'S' TO WS-EOF-TURMA
+               NOT AT END
+                   ADD 1          TO WS-CONT-LIDOS
+                   ADD 1          TO WS-CONT-ABSOLUTO
+                   MOVE TE-MATRICULA TO WS-MATRICULA
+                   MOVE TE-MATERIA TO WS-MATERIA
+                   MOVE TE-NOTA1  TO WS-NOTA1
+                   MOVE TE-NOTA2  TO WS-NOTA2
+                   MOVE TE-NOTA3  TO WS-NOTA3
+                   MOVE TE-NOTA4  TO WS-NOTA4
+                   MOVE TE-FALTA1 TO WS-FALTA1
+                   MOVE TE-FALTA2 TO WS-FALTA2
+                   MOVE TE-FALTA3 TO WS-FALTA3
+                   MOVE TE-FALTA4 TO WS-FALTA4
+                   PERFORM P160-BUSCAR-ALUNO
+           END-READ
+           .
+       P150-FIM.
+
+       P160-BUSCAR-ALUNO.
+
+           MOVE WS-MATRICULA TO EN-MATRICULA
+
+           READ ENROLLMENT-FILE
+               INVALID KEY
+                   MOVE 'N'    TO WS-ALUNO-SIT
+                   MOVE SPACES TO WS-NOME
+               NOT INVALID KEY
+                   MOVE 'S'     TO WS-ALUNO-SIT
+                   MOVE EN-NOME TO WS-NOME
+           END-READ
+           .
+       P160-FIM.
+
+       P200-PROCESSAR-REGISTRO.
+
+           PERFORM P400-VALINUM
+           PERFORM P150-LER-PROXIMO
+           .
+       P200-FIM.
+
+       P300-CALC.
+
+           MOVE WS-MATERIA  TO WS-P-MATERIA
+           MOVE WS-NOTA1    TO WS-P-NOTA1
+           MOVE WS-NOTA2    TO WS-P-NOTA2
+           MOVE WS-NOTA3    TO WS-P-NOTA3
+           MOVE WS-NOTA4    TO WS-P-NOTA4
+
+           CALL 'BoletimMediaCOBOL' USING BOLETIM-CALC-PARMS
+           END-CALL
+
+           MOVE WS-P-MEDIA  TO WS-MEDIA
+           MOVE WS-P-STATUS TO WS-STATUS
+
+           IF WS-MEDIA <0 OR WS-MEDIA >10
+               PERFORM P800-ERRO
+           ELSE
+               PERFORM P450-RESULTADO
+           END-IF
+           .
+       P300-FIM.
+
+       P400-VALINUM.
+
+            IF (NOT ALUNO-ENCONTRADO)
+                OR (WS-NOTA1 IS NOT NUMERIC)
+                OR (WS-NOTA1 IS = 0000 AND WS-FALTA1 NOT = 'S'
+                                       AND WS-FALTA1 NOT = 's')
+                OR (WS-NOTA2 IS NOT NUMERIC)
+                OR (WS-NOTA2 IS = 0000 AND WS-FALTA2 NOT = 'S'
+                                       AND WS-FALTA2 NOT = 's')
+                OR (WS-NOTA3 IS NOT NUMERIC)
+                OR (WS-NOTA3 IS = 0000 AND WS-FALTA3 NOT = 'S'
+                                       AND WS-FALTA3 NOT = 's')
+                OR (WS-NOTA4 IS NOT NUMERIC)
+                OR (WS-NOTA4 IS = 0000 AND WS-FALTA4 NOT = 'S'
+                                       AND WS-FALTA4 NOT = 's')
+                    PERFORM P800-ERRO
+            ELSE
+                PERFORM P300-CALC
+            END-IF
+             .
+       P400-FIM.
+
+       P450-RESULTADO.
+
+               DISPLAY '*** RESULTADO DO PROCESSAMENTO ***'
+               DISPLAY 'Nome do Aluno : ' WS-NOME
+               DISPLAY 'Materia : '       WS-MATERIA
+               DISPLAY 'Media : '         WS-MEDIA
+               DISPLAY 'Status : '        WS-STATUS
+               DISPLAY '*******************************************'
+
+             PERFORM P455-IMPRIMIR-BOLETIM
+             PERFORM P460-GRAVAR-MASTER
+             .
+       P450-FIM.
+
+       P455-IMPRIMIR-BOLETIM.
+
+             ACCEPT WS-DATA-IMPRESSAO FROM DATE YYYYMMDD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE 'CENTRO DE FORMACAO PROFISSIONAL - BOLETIM ESCOLAR'
+                 TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Emitido em : ' WS-DATA-IMPRESSAO
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE ALL '-' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Matricula : ' WS-MATRICULA
+                 '   Nome : ' WS-NOME
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Materia   : ' WS-MATERIA
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE WS-NOTA1 TO WS-ED-NOTA1
+             MOVE WS-NOTA2 TO WS-ED-NOTA2
+             MOVE WS-NOTA3 TO WS-ED-NOTA3
+             MOVE WS-NOTA4 TO WS-ED-NOTA4
+             MOVE WS-MEDIA TO WS-ED-MEDIA
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Nota 1 : ' WS-ED-NOTA1 '   Nota 2 : ' WS-ED-NOTA2
+                 '   Nota 3 : ' WS-ED-NOTA3 '   Nota 4 : ' WS-ED-NOTA4
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             STRING 'Media : ' WS-ED-MEDIA '   Situacao : ' WS-STATUS
+                 DELIMITED BY SIZE INTO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE ALL '-' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             MOVE 'Direcao Escolar' TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+
+             MOVE SPACES TO PR-LINHA
+             WRITE PRINT-LINE-RECORD
+             .
+       P455-FIM.
+
+       P460-GRAVAR-MASTER.
+
+             MOVE WS-MATRICULA    TO BM-MATRICULA
+             MOVE WS-NOME         TO BM-NOME
+             MOVE WS-MATERIA      TO BM-MATERIA
+             MOVE WS-NOTA1        TO BM-NOTA1
+             MOVE WS-NOTA2        TO BM-NOTA2
+             MOVE WS-NOTA3        TO BM-NOTA3
+             MOVE WS-NOTA4        TO BM-NOTA4
+             MOVE WS-MEDIA        TO BM-MEDIA
+             MOVE WS-STATUS       TO BM-STATUS
+             MOVE ZEROS           TO BM-NOTA-RECUP
+             MOVE WS-FALTA1       TO BM-FALTA1
+             MOVE WS-FALTA2       TO BM-FALTA2
+             MOVE WS-FALTA3       TO BM-FALTA3
+             MOVE WS-FALTA4       TO BM-FALTA4
+
+             WRITE BOLETIM-MASTER-RECORD
+                 INVALID KEY
+                     REWRITE BOLETIM-MASTER-RECORD
+             END-WRITE
+
+             ADD 1 TO WS-CONT-GRAVADOS
+             PERFORM P480-ACUMULAR-TOTAIS
+             PERFORM P490-GRAVAR-AUDITORIA
+             PERFORM P495-GRAVAR-CHECKPOINT
+             .
+       P460-FIM.
+
+       P495-GRAVAR-CHECKPOINT.
+
+             MOVE WS-CONT-ABSOLUTO TO CK-ULTIMO-LIDO
+             MOVE WS-MATRICULA     TO CK-ULTIMO-MATRICULA
+             MOVE WS-NOME          TO CK-ULTIMO-NOME
+             MOVE WS-MATERIA       TO CK-ULTIMO-MATERIA
+
+             REWRITE CHECKPOINT-RECORD
+             .
+       P495-FIM.
+
+       P490-GRAVAR-AUDITORIA.
+
+             ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD
+             ACCEPT WS-AUDIT-HORA FROM TIME
+
+             MOVE WS-AUDIT-DATA   TO AL-DATA
+             MOVE WS-AUDIT-HORA   TO AL-HORA
+             MOVE WS-OPERADOR     TO AL-OPERADOR
+             MOVE WS-MATRICULA    TO AL-MATRICULA
+             MOVE WS-NOME         TO AL-NOME
+             MOVE WS-MATERIA      TO AL-MATERIA
+             MOVE WS-NOTA1        TO AL-NOTA1
+             MOVE WS-NOTA2        TO AL-NOTA2
+             MOVE WS-NOTA3        TO AL-NOTA3
+             MOVE WS-NOTA4        TO AL-NOTA4
+             MOVE WS-MEDIA        TO AL-MEDIA
+             MOVE WS-STATUS       TO AL-STATUS
+             MOVE ZEROS           TO AL-NOTA-RECUP
+
+             WRITE AUDIT-LOG-RECORD
+             .
+       P490-FIM.
+
+       P480-ACUMULAR-TOTAIS.
+
+             ADD WS-MEDIA TO WS-SOMA-MEDIA
+
+             EVALUATE WS-STATUS
+                 WHEN 'APROVADO'
+                     ADD 1 TO WS-CONT-APROVADO
+                 WHEN 'RECUPERACAO'
+                     ADD 1 TO WS-CONT-RECUP
+                 WHEN OTHER
+                     ADD 1 TO WS-CONT-REPROVADO
+             END-EVALUATE
+             .
+       P480-FIM.
+
+       P496-ZERAR-CHECKPOINT.
+
+             MOVE ZEROS  TO CK-ULTIMO-LIDO
+             MOVE SPACES TO CK-ULTIMO-MATRICULA
+             MOVE SPACES TO CK-ULTIMO-NOME CK-ULTIMO-MATERIA
+
+             REWRITE CHECKPOINT-RECORD
+             .
+       P496-FIM.
+
+       P800-ERRO.
+
+            DISPLAY '***********************************************'
+            DISPLAY '* NOTAS INVALIDAS - REGISTRO IGNORADO *'
+            DISPLAY 'Matricula : '     WS-MATRICULA
+            DISPLAY 'Nome do Aluno : ' WS-NOME
+            DISPLAY 'Materia : '       WS-MATERIA
+            DISPLAY '***********************************************'
+
+           ADD 1 TO WS-CONT-ERROS
+           .
+       P800-FIM.
+
+       P999-FINAL.
+             CLOSE TURMA-ENTRADA-FILE
+             CLOSE BOLETIM-MASTER-FILE
+             CLOSE AUDIT-LOG-FILE
+             CLOSE ENROLLMENT-FILE
+             CLOSE PRINT-REPORT-FILE
+             PERFORM P496-ZERAR-CHECKPOINT
+             CLOSE CHECKPOINT-FILE
+
+             IF WS-CONT-GRAVADOS >0
+                 COMPUTE WS-MEDIA-TURMA =
+                     WS-SOMA-MEDIA / WS-CONT-GRAVADOS
+             END-IF
+
+             DISPLAY '*** FIM DO PROCESSAMENTO DA TURMA ***'
+             DISPLAY 'Registros lidos     : ' WS-CONT-LIDOS
+             DISPLAY 'Registros gravados  : ' WS-CONT-GRAVADOS
+             DISPLAY 'Registros com erro  : ' WS-CONT-ERROS
+             DISPLAY '*******************************************'
+             DISPLAY '*** RELATORIO DE CONTROLE DA TURMA ***'
+             DISPLAY 'Aprovados           : ' WS-CONT-APROVADO
+             DISPLAY 'Em recuperacao      : ' WS-CONT-RECUP
+             DISPLAY 'Reprovados          : ' WS-CONT-REPROVADO
+             DISPLAY 'Media da turma      : ' WS-MEDIA-TURMA
+             DISPLAY '*******************************************'
+
+             STOP RUN.
+
+       END PROGRAM BoletimTurmaCOBOL.
