@@ -0,0 +1,66 @@
+      ******************************************************************
+      * Author:Pedro Barros
+      * Date:22/11/2023
+      * Purpose:Subprograma que classifica uma media ja calculada em
+      *         APROVADO, RECUPERACAO ou REPROVADO. Chamado tanto por
+      *         BoletimMediaCOBOL (apos calcular a media a partir das
+      *         notas) quanto por BoletimConsolidadoCOBOL (que tira a
+      *         media das medias de cada materia e so precisa da
+      *         mesma classificacao, sem recalcular nada a partir de
+      *         notas), para os dois nao ficarem com faixas de
+      *         aprovacao divergentes.
+      * Tectonics: cobc
+      * Sistema: CFP
+      * Linguagem: COBOL
+      * Analista do Sistema: Andre Costa
+      ******************************************************************
+      * Historico de alteracoes:
+      * 22/11/2023 PB - Criacao: extraido de BoletimMediaCOBOL para ser
+      *                 um modulo de CALL proprio. Uma ENTRY secundaria
+      *                 dentro de BoletimMediaCOBOL nao resolve em
+      *                 tempo de execucao neste modelo de CALL dinamico
+      *                 (o CALL por literal procura um modulo carregavel
+      *                 com esse nome de arquivo, nao um simbolo ENTRY
+      *                 dentro de outro modulo ja carregado).
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BoletimClassificaCOBOL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       COPY BOLPARM.
+
+       PROCEDURE DIVISION USING BOLETIM-CALC-PARMS.
+       MAIN-PROCEDURE.
+
+       P001-START.
+              PERFORM P210-CLASSIFICAR
+              GOBACK
+            .
+
+       P210-CLASSIFICAR.
+
+           IF WS-P-MEDIA < 0 OR WS-P-MEDIA > 10
+               MOVE 'REPROVADO' TO WS-P-STATUS
+           ELSE
+               IF WS-P-MEDIA >= 7
+                   MOVE 'APROVADO' TO WS-P-STATUS
+               ELSE
+                   IF WS-P-MEDIA >= 5
+                       MOVE 'RECUPERACAO' TO WS-P-STATUS
+                   ELSE
+                       MOVE 'REPROVADO' TO WS-P-STATUS
+                   END-IF
+               END-IF
+           END-IF
+           .
+       P210-FIM.
+
+       END PROGRAM BoletimClassificaCOBOL.
